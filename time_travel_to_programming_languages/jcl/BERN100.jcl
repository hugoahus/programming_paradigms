@@ -0,0 +1,69 @@
+//BERN100J JOB (ACCTNO),'BERNOULLI TABLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  BERN100J - RUN THE BERNOULLI/EULER-GENOCCHI TABLE GENERATOR      *
+//*                                                                   *
+//*  SUPPLY THE TERM COUNT, RUN MODE, AND SUBMITTER ID ON THE          *
+//*  CTLCARD DD BELOW (COLUMNS 1-4 = N, COLUMN 5 = MODE, "B" OR "E",   *
+//*  COLUMNS 6-13 = SUBMITTER) INSTEAD OF RECOMPILING BERN100 FOR      *
+//*  EACH RUN.  NUMOUT/EULOUT ARE LEFT BEHIND FOR DOWNSTREAM JOBS;     *
+//*  CHKPT LETS A RERUN PICK UP WHERE A LARGE-N RUN LEFT OFF INSTEAD   *
+//*  OF STARTING OVER AT M = 1.  AUDITLOG GETS ONE APPENDED RECORD     *
+//*  PER RUN FOR TRACEABILITY.                                        *
+//*                                                                   *
+//*  NUMOUT/EULOUT HOLD ONLY THE CURRENT RUN'S TABLE, SO THE DELSTEP  *
+//*  BELOW CLEARS THEM BEFORE EACH RUN -- DISP=MOD POSITIONS AT       *
+//*  END-OF-FILE ON OPEN OUTPUT ON THIS SYSTEM, SO WITHOUT THE        *
+//*  DELETE THEY WOULD ACCUMULATE EVERY RUN'S RECORDS INSTEAD OF      *
+//*  BEING REPLACED.  CHKPT AND AUDITLOG ARE LEFT OUT OF THE DELETE   *
+//*  ON PURPOSE -- CHKPT MUST SURVIVE ACROSS RUNS FOR RESTART (SEE    *
+//*  1400-LOAD-CHECKPOINT, WHICH READS TO THE LAST RECORD FOR THAT    *
+//*  REASON) AND AUDITLOG IS SUPPOSED TO ACCUMULATE.                  *
+//*                                                                   *
+//*  NUMVSAM IS THE KEYED COPY OF THE CURRENT RUN'S NUM TABLE THAT    *
+//*  BERN200 READS FROM ONLINE (SEE 4700-WRITE-LOOKUP-FILE) -- LIKE   *
+//*  NUMOUT/EULOUT IT ONLY HAS TO HOLD THE LATEST RUN, SO DEFVSAM     *
+//*  DELETES AND REDEFINES THE CLUSTER EVERY TIME RATHER THAN         *
+//*  REUSING ONE THAT MAY BE SIZED FOR A SMALLER N.                   *
+//*                                                                   *
+//*********************************************************************
+//DELSTEP  EXEC PGM=IEFBR14
+//NUMOUT   DD   DSN=ACTUAR.BERN100.NUMOUT,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EULOUT   DD   DSN=ACTUAR.BERN100.EULOUT,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DEFVSAM  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DELETE ACTUAR.BERN100.NUMVSAM CLUSTER PURGE
+   SET MAXCC = 0
+   DEFINE CLUSTER (NAME(ACTUAR.BERN100.NUMVSAM)    -
+          INDEXED                                  -
+          KEYS(4 0)                                -
+          RECORDSIZE(41 41)                        -
+          SPACE(1,1) TRACKS                        -
+          VOLUMES(SYSDA))                           -
+          DATA (NAME(ACTUAR.BERN100.NUMVSAM.DATA)) -
+          INDEX(NAME(ACTUAR.BERN100.NUMVSAM.INDEX))
+/*
+//BERN     EXEC PGM=BERN100
+//STEPLIB  DD   DSN=ACTUAR.BERN100.LOADLIB,DISP=SHR
+//CTLCARD  DD   *
+0020EJDOE
+/*
+//NUMOUT   DD   DSN=ACTUAR.BERN100.NUMOUT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//EULOUT   DD   DSN=ACTUAR.BERN100.EULOUT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//CHKPT    DD   DSN=ACTUAR.BERN100.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=1620,BLKSIZE=0)
+//AUDITLOG DD   DSN=ACTUAR.BERN100.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=99,BLKSIZE=0)
+//NUMVSAM  DD   DSN=ACTUAR.BERN100.NUMVSAM,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
