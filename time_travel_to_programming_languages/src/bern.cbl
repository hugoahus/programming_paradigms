@@ -1,64 +1,825 @@
-       *> Written by Hugo Larsson Wilhelmsson and Erik Smit
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Bernoulli.
-
-       DATA DIVISION.
-       *> Defines variables that the program will use
-       WORKING-STORAGE SECTION.
-       *> 01 means simple variable, PIC S9(9) menans "picture", format of data, S=sign (tecken), 9=digits
-       *> USAGE IS BINARY VALUE means that the storage format is integers in binary
-       *> Ändra N om man vill räkna upp till ett annat B[N]
-       01 N PIC S9(9) USAGE IS BINARY VALUE 20.
-       01 N-ARG PIC S9(9) USAGE IS BINARY VALUE 20.
-       01 M PIC S9(9) USAGE IS BINARY VALUE 1.
-       01 M-IDX PIC S9(9) USAGE IS BINARY VALUE 1.
-       01 K PIC S9(9) USAGE IS BINARY VALUE 1.
-       01 K-IDX PIC S9(9) USAGE IS BINARY VALUE 1.
-       01 K-ARG PIC S9(9) USAGE IS BINARY VALUE 0.
-       01 R PIC S9(9) USAGE IS BINARY VALUE 1.
-       01 I PIC S9(9) USAGE IS BINARY VALUE 1.
-       01 DISP-INDEX PIC S9(2) USAGE IS BINARY VALUE 0.
-       01 DISP-INDEX-OFFSET PIC S9(9) USAGE IS BINARY VALUE 0.
-       01 NUMS.
-           *> Creates a "list" called NUM with 21 elements that in the beginning are set to 0.0
-           *> 02 means group of elements, COMP-2 means binary data type (floating values)
-           02 NUM COMP-2 VALUE 0.0 OCCURS 21 TIMES.
-
-       PROCEDURE DIVISION.
-           *> Runs BERNOULLI
-           PERFORM BERNOULLI
-           *> Loop 21 times to print B(0) - B(20)
-           PERFORM VARYING DISP-INDEX FROM 0 BY 1 UNTIL DISP-INDEX > N
-               COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
-               DISPLAY "B[" DISP-INDEX "] = " NUM(DISP-INDEX-OFFSET)
-           END-PERFORM
-           *> Stop the program
-           STOP RUN.
-
-       *> Bernoulli algorithm
-       BERNOULLI.
-           *> Set B(0) to 1 (First slot in NUM)
-           SET NUM(1) TO 1.0
-           PERFORM VARYING M FROM 1 BY 1 UNTIL M > N
-               PERFORM VARYING K FROM 0 BY 1 UNTIL K = M
-                   COMPUTE N-ARG = M + 1
-                   COMPUTE K-ARG = K
-                   *> Runs BINOM
-                   PERFORM BINOM
-
-                   COMPUTE M-IDX = M + 1
-                   COMPUTE K-IDX = K + 1
-  
-                   COMPUTE NUM(M-IDX) = NUM(M-IDX) - R * NUM(K-IDX)
-               END-PERFORM
-
-               COMPUTE NUM(M-IDX) = NUM(M-IDX) / (M + 1)
-           END-PERFORM.
-
-       *> Binom algorithm
-       BINOM.
-           SET R TO 1
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > K-ARG
-               COMPUTE R = R * (N-ARG - I + 1) / I
-           END-PERFORM.
+   100******************************************************************
+   110*                                                                *
+   120*    BERN100 - BERNOULLI NUMBER TABLE GENERATOR                 *
+   130*                                                                *
+   140*    COMPUTES B(0) THROUGH B(N) BY THE BINOMIAL RECURRENCE,     *
+   150*    LISTS THEM TO SYSOUT AND ARCHIVES THEM TO A SEQUENTIAL     *
+   160*    DATASET FOR DOWNSTREAM SERIES/INTEREST-TABLE JOBS.         *
+   170*                                                                *
+   180******************************************************************
+   190 IDENTIFICATION DIVISION.
+   200 PROGRAM-ID.     BERN100.
+   210 AUTHOR.         H-LARSSON-WILHELMSSON.
+   220 INSTALLATION.   ACTUARIAL-SYSTEMS.
+   230 DATE-WRITTEN.   01/15/2024.
+   240 DATE-COMPILED.
+   250 
+   260******************************************************************
+   270*  MODIFICATION HISTORY                                        *
+   280*  DATE        BY   DESCRIPTION                                 *
+   290*  ----------  ---  ----------------------------------------   *
+   300*  01/15/2024  HLW  ORIGINAL VERSION.                           *
+   310*  08/08/2026  HLW  ADDED NUMOUT ARCHIVE DATASET, RECAST INTO   *
+   320*                   NUMBERED PARAGRAPHS.                        *
+   330******************************************************************
+   340 
+   350 ENVIRONMENT DIVISION.
+   360 INPUT-OUTPUT SECTION.
+   370 FILE-CONTROL.
+   380*    CTLCARD - RUN-TIME CONTROL CARD, HOW MANY TERMS TO RUN.
+   390     SELECT OPTIONAL CTLCARD ASSIGN TO "CTLCARD"
+   400         ORGANIZATION IS LINE SEQUENTIAL
+   410         FILE STATUS IS BN-CTLCARD-STATUS.
+   420*    NUMOUT - ARCHIVE OF THE BERNOULLI COEFFICIENT TABLE.
+   430     SELECT NUMOUT ASSIGN TO "NUMOUT"
+   440         ORGANIZATION IS LINE SEQUENTIAL
+   450         FILE STATUS IS BN-NUMOUT-STATUS.
+   460*    NUMVSAM - SAME TABLE AS NUMOUT, KEYED BY CO-INDEX, SO THE
+   470*    BERN200 ONLINE LOOKUP TRANSACTION CAN RANDOM-ACCESS A SINGLE
+   480*    B[N] BY INDEX INSTEAD OF READING THE WHOLE SEQUENTIAL
+   481*    ARCHIVE.
+   490     SELECT OPTIONAL NUMVSAM ASSIGN TO "NUMVSAM"
+   500         ORGANIZATION IS INDEXED
+   510         ACCESS MODE IS SEQUENTIAL
+   520         RECORD KEY IS VS-INDEX
+   530         FILE STATUS IS BN-NUMVSAM-STATUS.
+   540*    EULOUT - ARCHIVE OF THE EULER/GENOCCHI COMPANION TABLE,
+   550*    WRITTEN WHEN CC-MODE REQUESTS IT.
+   560     SELECT EULOUT ASSIGN TO "EULOUT"
+   570         ORGANIZATION IS LINE SEQUENTIAL
+   580         FILE STATUS IS BN-EULOUT-STATUS.
+   590*    CHKPT - RESTART CHECKPOINT, NUMS SNAPSHOT PLUS POSITION.
+   600     SELECT OPTIONAL CHKPT ASSIGN TO "CHKPT"
+   610         ORGANIZATION IS SEQUENTIAL
+   620         FILE STATUS IS BN-CHKPT-STATUS.
+   630*    AUDITLOG - ONE RECORD APPENDED PER RUN, FOR TRACEABILITY.
+   640     SELECT OPTIONAL AUDITLOG ASSIGN TO "AUDITLOG"
+   650         ORGANIZATION IS LINE SEQUENTIAL
+   660         FILE STATUS IS BN-AUDIT-STATUS.
+   670 
+   680 DATA DIVISION.
+   690 FILE SECTION.
+   700 FD  CTLCARD.
+   710     COPY CPCTL.
+   720 
+   730 FD  NUMOUT.
+   740     COPY CPCOEF REPLACING
+   750         ==COEF-OUT-RECORD==
+   760         BY ==NUMOUT-RECORD==.
+   770 
+   780 FD  NUMVSAM.
+   790     COPY CPCOEF REPLACING
+   800         ==COEF-OUT-RECORD== BY ==NUMVSAM-RECORD==
+   810         ==CO-INDEX==        BY ==VS-INDEX==
+   820         ==CO-VALUE==        BY ==VS-VALUE==.
+   830 
+   840 FD  EULOUT.
+   850     COPY CPCOEF REPLACING
+   860         ==COEF-OUT-RECORD==
+   870         BY ==EULOUT-RECORD==.
+   880 
+   890 FD  CHKPT.
+   900     COPY CPCHK.
+   910 
+   920 FD  AUDITLOG.
+   930     COPY CPAUD.
+   940 
+   950*> Defines variables that the program will use
+   960 WORKING-STORAGE SECTION.
+   970*> 01 means simple variable, PIC S9(9) menans "picture"
+   980*> USAGE IS BINARY VALUE means storage format is binary int
+   990*> Ändra N om man vill räkna upp till ett annat B[N]
+  1000 01  N                     PIC S9(9) USAGE BINARY VALUE 20.
+  1010 01  N-ARG                 PIC S9(9) USAGE BINARY VALUE 20.
+  1020 01  M                     PIC S9(9) USAGE BINARY VALUE 1.
+  1030 01  M-IDX                 PIC S9(9) USAGE BINARY VALUE 1.
+  1040 01  K                     PIC S9(9) USAGE BINARY VALUE 1.
+  1050 01  K-IDX                 PIC S9(9) USAGE BINARY VALUE 1.
+  1060 01  K-ARG                 PIC S9(9) USAGE BINARY VALUE 0.
+  1070*    R HOLDS THE BINOMIAL COEFFICIENT LOOKED UP BY 2100-BINOM.
+  1080*    COMP-2 SO IT CAN HOLD C(N,K) FOR N UP TO BN-MAX-N WITHOUT
+  1090*    OVERFLOWING A BINARY FIELD (THE COEFFICIENTS EXPLODE WELL
+  1100*    BEFORE N REACHES 200).
+  1110 01  R                     COMP-2 VALUE 1.0.
+  1120*    BN-TERM IS A SCRATCH COMP-2 TERM FOR THE BINOMIAL-RECURRENCE
+  1130*    MULTIPLY, KEPT AS A SEPARATE COMPUTE FROM THE SURROUNDING
+  1140*    ADD/SUBTRACT -- COMBINING MULTIPLY AND ADD/SUBTRACT IN ONE
+  1150*    COMPUTE STATEMENT ON THIS RUNTIME SILENTLY EVALUATES THE
+  1160*    MULTIPLY TERM AS ZERO.
+  1170 01  BN-TERM               COMP-2 VALUE 0.0.
+  1180*    BN-POW2 IS A SCRATCH COMP-2 HOLDING 2**N FOR
+  1190*    2500-EULER-GENOCCHI'S GENOCCHI-NUMBER SCALING RELATION.
+  1200 01  BN-POW2               COMP-2 VALUE 0.0.
+  1210 01  I                     PIC S9(9) USAGE BINARY VALUE 1.
+  1220 01  DISP-INDEX            PIC S9(9) USAGE BINARY VALUE 0.
+  1230 01  DISP-INDEX-OFFSET     PIC S9(9) USAGE BINARY VALUE 0.
+  1240*    BN-MAX-N IS THE LARGEST N THE NUMS TABLE BELOW CAN HOLD.
+  1250*    RAISING IT MEANS RESIZING NUMS (AND EUL-NUMS) TO MATCH.
+  1260 01  BN-MAX-N              PIC S9(9) USAGE BINARY VALUE 200.
+  1270*    PASCAL'S-TRIANGLE LOOKUP TABLE, BUILT ONCE BY
+  1280*    1600-BUILD-PASCAL SO 2100-BINOM CAN JUST LOOK C(N,K) UP
+  1290*    INSTEAD OF RE-DERIVING IT ON EVERY CALL.  ROW HOLDS N+1,
+  1300*    COLUMN HOLDS K+1 (SUBSCRIPTS ARE 1-ORIGIN).  COMP-2, NOT A
+  1310*    BINARY FIELD -- C(N,K) PASSES WELL BEYOND A 9-DIGIT BINARY
+  1320*    FIELD'S RANGE LONG BEFORE N REACHES BN-MAX-N.
+  1330 01  BN-PASCAL.
+  1340     02  BN-PASCAL-ROW     OCCURS 202 TIMES.
+  1350         03  BN-PASCAL-COL COMP-2
+  1360                           OCCURS 202 TIMES.
+  1370 01  BN-PASC-ROW           PIC S9(9) USAGE BINARY VALUE 0.
+  1380 01  BN-PASC-COL           PIC S9(9) USAGE BINARY VALUE 0.
+  1390 01  NUMS.
+  1400*> NUM holds the coefficients, initially all 0.0, one slot per
+  1410*> term 0 THRU BN-MAX-N (BN-MAX-N + 1 slots in all).
+  1420*> 02 means group elements, COMP-2 is floating point storage
+  1430     02  NUM               COMP-2 VALUE 0.0 OCCURS 201 TIMES.
+  1440 
+  1450*    RUN MODE PICKED UP FROM THE CONTROL CARD.  "B" RUNS THE
+  1460*    BERNOULLI TABLE ONLY (THE ORIGINAL BEHAVIOR); "E" ALSO
+  1470*    BUILDS THE EUL-NUMS TABLE BELOW ALONGSIDE IT.
+  1480 01  BN-MODE               PIC X(01) VALUE "B".
+  1490     88  BN-MODE-EUL-REQUESTED       VALUE "E".
+  1500 
+  1510*    EUL-NUMS HOLDS THE GENOCCHI-NUMBER COMPANION TABLE, BUILT
+  1520*    BY 2500-EULER-GENOCCHI FROM THE ALREADY-COMPUTED NUM TABLE
+  1530*    VIA THE BERNOULLI-TO-GENOCCHI SCALING RELATION, NOT VIA
+  1540*    2100-BINOM (G(N) IS NOT A BINOMIAL CONVOLUTION OF ITSELF).
+  1550 01  EUL-NUMS.
+  1560     02  EUL-NUM           COMP-2 VALUE 0.0 OCCURS 201 TIMES.
+  1570 
+  1580*    SWITCHES/STATUS FOR THE CTLCARD AND NUMOUT DATASETS.
+  1590 01  BN-CTLCARD-STATUS     PIC X(02) VALUE "00".
+  1600     88  BN-CTLCARD-OK               VALUE "00".
+  1610     88  BN-CTLCARD-MISSING         VALUE "05" "35".
+  1620 01  BN-NUMOUT-STATUS      PIC X(02) VALUE "00".
+  1630     88  BN-NUMOUT-OK                VALUE "00".
+  1640 01  BN-NUMVSAM-STATUS     PIC X(02) VALUE "00".
+  1650     88  BN-NUMVSAM-OK               VALUE "00".
+  1660     88  BN-NUMVSAM-MISSING         VALUE "05" "35".
+  1670 01  BN-EULOUT-STATUS      PIC X(02) VALUE "00".
+  1680     88  BN-EULOUT-OK                VALUE "00".
+  1690 01  BN-CHKPT-STATUS       PIC X(02) VALUE "00".
+  1700     88  BN-CHKPT-OK                 VALUE "00".
+  1710     88  BN-CHKPT-MISSING           VALUE "05" "35".
+  1720     88  BN-CHKPT-EOF                VALUE "10".
+  1730*    CHKPT IS APPENDED TO, NOT REPLACED, ON EVERY SAVE (SEE
+  1740*    2400-CHECKPOINT-SAVE), SO THIS SWITCH TRACKS WHETHER
+  1750*    1400-LOAD-CHECKPOINT ACTUALLY FOUND A RECORD TO READ.
+  1760 01  BN-CHKPT-FOUND-SW     PIC X(01) VALUE "N".
+  1770     88  BN-CHKPT-FOUND              VALUE "Y".
+  1780 01  BN-AUDIT-STATUS       PIC X(02) VALUE "00".
+  1790     88  BN-AUDIT-OK                 VALUE "00".
+  1800     88  BN-AUDIT-MISSING           VALUE "05" "35".
+  1810 
+  1820*    WHO SUBMITTED THE RUN, FOR THE AUDIT LOG -- PICKED UP FROM
+  1830*    CC-SUBMITTER ON THE CONTROL CARD, OR "UNKNOWN" IF BLANK.
+  1840 01  BN-SUBMITTER          PIC X(08) VALUE "UNKNOWN".
+  1850 
+  1860*    CONTROL TOTAL OVER THE COMPUTED TABLE, WRITTEN TO THE AUDIT
+  1870*    LOG SO A LATER RUN AT THE SAME N CAN BE SPOT-CHECKED AGAINST
+  1880*    IT WITHOUT COMPARING THE FULL TABLE TERM BY TERM.
+  1890 01  BN-CHECKSUM           COMP-2 VALUE 0.0.
+  1900*    SECOND CONTROL TOTAL, OVER EUL-NUMS, SO A MODE E RUN'S
+  1910*    GENOCCHI TABLE IS AUDITED TOO -- BN-CHECKSUM ALONE ONLY
+  1920*    COVERS THE BERNOULLI HALF OF THE OUTPUT.
+  1930 01  BN-CHECKSUM-2         COMP-2 VALUE 0.0.
+  1940 
+  1950*    THE NUMS TABLE IS CHECKPOINTED EVERY BN-CKPT-INTERVAL M'S
+  1960*    SO A LARGE-N RUN THAT ABENDS CAN RESTART NEAR WHERE IT
+  1970*    LEFT OFF INSTEAD OF FROM M = 1.  BN-RESUME-M IS WHERE THE
+  1980*    MAIN BERNOULLI LOOP ACTUALLY BEGINS.
+  1990 01  BN-CKPT-INTERVAL      PIC S9(9) USAGE BINARY VALUE 50.
+  2000 01  BN-CKPT-REMAINDER     PIC S9(9) USAGE BINARY VALUE 0.
+  2010 01  BN-CKPT-QUOTIENT      PIC S9(9) USAGE BINARY VALUE 0.
+  2020 01  BN-RESUME-M           PIC S9(9) USAGE BINARY VALUE 1.
+  2030 
+  2040*    REPORT-FORMATTED COPY OF A SINGLE COEFFICIENT, SAME FIXED
+  2050*    SIGNED-DECIMAL SHAPE AS CO-VALUE IN CPCOEF SO SYSOUT MATCHES
+  2060*    WHAT NUMOUT/EULOUT ACTUALLY ARCHIVE.  WIDENED TO 18 INTEGER
+  2070*    DIGITS SO TERMS WELL PAST B(20) STILL FIT; THE COMPUTES THAT
+  2080*    LOAD IT CHECK FOR SIZE ERROR SINCE EVEN THAT IS NOT ENOUGH
+  2090*    FOR EVERY N THE TABLE NOW SUPPORTS.
+  2100 01  BN-RPT-VALUE          PIC S9(18)V9(06)
+  2110                           SIGN LEADING SEPARATE.
+  2120 
+  2130*    KNOWN PUBLISHED BERNOULLI NUMBERS B(0) - B(30), USED BY
+  2140*    3000-VALIDATE-RESULTS AS A SELF-CHECK AGAINST NUM.  BUILT
+  2150*    AS INDIVIDUAL FILLERS AND REDEFINED AS A TABLE SO EACH
+  2160*    VALUE IS VISIBLE AT A GLANCE NEXT TO ITS INDEX.
+  2170 01  BN-REF-VALUES-INIT.
+  2180     02  FILLER            COMP-2 VALUE 1.0.
+  2190     02  FILLER            COMP-2 VALUE -0.5.
+  2200     02  FILLER            COMP-2 VALUE 0.166667.
+  2210     02  FILLER            COMP-2 VALUE 0.0.
+  2220     02  FILLER            COMP-2 VALUE -0.033333.
+  2230     02  FILLER            COMP-2 VALUE 0.0.
+  2240     02  FILLER            COMP-2 VALUE 0.023810.
+  2250     02  FILLER            COMP-2 VALUE 0.0.
+  2260     02  FILLER            COMP-2 VALUE -0.033333.
+  2270     02  FILLER            COMP-2 VALUE 0.0.
+  2280     02  FILLER            COMP-2 VALUE 0.075758.
+  2290     02  FILLER            COMP-2 VALUE 0.0.
+  2300     02  FILLER            COMP-2 VALUE -0.253114.
+  2310     02  FILLER            COMP-2 VALUE 0.0.
+  2320     02  FILLER            COMP-2 VALUE 1.166667.
+  2330     02  FILLER            COMP-2 VALUE 0.0.
+  2340     02  FILLER            COMP-2 VALUE -7.092157.
+  2350     02  FILLER            COMP-2 VALUE 0.0.
+  2360     02  FILLER            COMP-2 VALUE 54.971178.
+  2370     02  FILLER            COMP-2 VALUE 0.0.
+  2380     02  FILLER            COMP-2 VALUE -529.124242.
+  2390     02  FILLER            COMP-2 VALUE 0.0.
+  2400     02  FILLER            COMP-2 VALUE 6192.123188.
+  2410     02  FILLER            COMP-2 VALUE 0.0.
+  2420     02  FILLER            COMP-2 VALUE -86580.253114.
+  2430     02  FILLER            COMP-2 VALUE 0.0.
+  2440     02  FILLER            COMP-2 VALUE 1425517.166667.
+  2450     02  FILLER            COMP-2 VALUE 0.0.
+  2460     02  FILLER            COMP-2 VALUE -27298231.067816.
+  2470     02  FILLER            COMP-2 VALUE 0.0.
+  2480     02  FILLER            COMP-2 VALUE 601580873.900642.
+  2490 01  BN-REF-VALUES REDEFINES BN-REF-VALUES-INIT.
+  2500     02  BN-REF-VALUE      COMP-2 OCCURS 31 TIMES.
+  2510 
+  2520*    TOLERANCE AND COUNTERS FOR THE SELF-CHECK.
+  2530 01  BN-TOLERANCE          COMP-2 VALUE 0.001.
+  2540 01  BN-DIFF               COMP-2 VALUE 0.0.
+  2550 01  BN-MISMATCH-COUNT     PIC S9(4) USAGE BINARY VALUE 0.
+  2560 
+  2570 PROCEDURE DIVISION.
+  2580 
+  2590 0000-MAINLINE.
+  2600     PERFORM 1000-READ-CONTROL-CARD THRU 1000-EXIT
+  2610     PERFORM 1200-VALIDATE-N THRU 1200-EXIT
+  2620     PERFORM 1400-LOAD-CHECKPOINT THRU 1400-EXIT
+  2630     PERFORM 1600-BUILD-PASCAL THRU 1600-EXIT
+  2640     PERFORM 2000-BERNOULLI THRU 2000-EXIT
+  2650     IF BN-MODE-EUL-REQUESTED
+  2660         PERFORM 2500-EULER-GENOCCHI THRU 2500-EXIT
+  2670     END-IF
+  2680     PERFORM 3000-VALIDATE-RESULTS THRU 3000-EXIT
+  2690     PERFORM 4000-DISPLAY-REPORT THRU 4000-EXIT
+  2700     PERFORM 4500-WRITE-OUTPUT-FILE THRU 4500-EXIT
+  2710     PERFORM 4700-WRITE-LOOKUP-FILE THRU 4700-EXIT
+  2720     IF BN-MODE-EUL-REQUESTED
+  2730         PERFORM 4200-DISPLAY-EULER-REPORT THRU 4200-EXIT
+  2740         PERFORM 4600-WRITE-EULER-FILE THRU 4600-EXIT
+  2750     END-IF
+  2760     PERFORM 5000-AUDIT-LOG THRU 5000-EXIT
+  2770     GO TO 9999-EXIT.
+  2780 
+  2790******************************************************************
+  2800*    1000-READ-CONTROL-CARD                                     *
+  2810*    PICKS UP N FROM THE CTLCARD INPUT.  IF THE CARD IS         *
+  2820*    MISSING OR BLANK, N KEEPS ITS COMPILED-IN DEFAULT SO THE   *
+  2830*    PROGRAM STILL RUNS STAND-ALONE.                            *
+  2840******************************************************************
+  2850 1000-READ-CONTROL-CARD.
+  2860     OPEN INPUT CTLCARD
+  2870     IF BN-CTLCARD-MISSING
+  2880         GO TO 1000-EXIT
+  2890     END-IF
+  2900     IF NOT BN-CTLCARD-OK
+  2910         DISPLAY "BERN100 - CTLCARD OPEN FAILED, STATUS = "
+  2920             BN-CTLCARD-STATUS
+  2930         GO TO 1000-EXIT
+  2940     END-IF
+  2950 
+  2960     READ CTLCARD
+  2970         AT END
+  2980             GO TO 1000-CLOSE-CARD
+  2990     END-READ
+  3000 
+  3010     IF CC-N IS NUMERIC AND CC-N > 0
+  3020         MOVE CC-N TO N
+  3030     END-IF
+  3040     IF CC-MODE NOT = SPACE
+  3050         MOVE CC-MODE TO BN-MODE
+  3060     END-IF
+  3070     IF CC-SUBMITTER NOT = SPACES
+  3080         MOVE CC-SUBMITTER TO BN-SUBMITTER
+  3090     END-IF
+  3100 
+  3110 1000-CLOSE-CARD.
+  3120     CLOSE CTLCARD.
+  3130 1000-EXIT.
+  3140     EXIT.
+  3150 
+  3160******************************************************************
+  3170*    1200-VALIDATE-N                                             *
+  3180*    N MUST FIT THE NUMS TABLE (OCCURS BN-MAX-N + 1) AND THE     *
+  3190*    SIGNED BINARY FIELDS USED TO INDEX IT.  A RUN THAT ASKS FOR *
+  3200*    MORE THAN THE TABLE CAN HOLD IS REJECTED HERE INSTEAD OF    *
+  3210*    CORRUPTING STORAGE PAST THE END OF NUMS.                    *
+  3220******************************************************************
+  3230 1200-VALIDATE-N.
+  3240     IF N < 0 OR N > BN-MAX-N
+  3250         DISPLAY "BERN100 - N = " N
+  3260             " IS OUT OF RANGE, MUST BE 0 THRU " BN-MAX-N
+  3270         MOVE 16 TO RETURN-CODE
+  3280         GO TO 9999-EXIT
+  3290     END-IF.
+  3300 1200-EXIT.
+  3310     EXIT.
+  3320 
+  3330******************************************************************
+  3340*    1400-LOAD-CHECKPOINT                                       *
+  3350*    IF A PRIOR RUN LEFT A CHECKPOINT FOR THIS SAME N, RELOADS   *
+  3360*    THE NUMS TABLE IT SAVED AND RESUMES THE BERNOULLI LOOP      *
+  3370*    AFTER THE LAST M IT COMPLETED, INSTEAD OF FROM M = 1.       *
+  3380*    2400-CHECKPOINT-SAVE OPENS CHKPT EXTEND, NOT OUTPUT, SO THE
+  3390*    DATASET ACCUMULATES ONE RECORD PER CHECKPOINT -- WITHIN A
+  3400*    RUN AND ACROSS RUNS -- INSTEAD OF EACH SAVE REPLACING THE
+  3410*    LAST.  IT CAN THEREFORE HOLD SEVERAL RUNS' WORTH OF
+  3420*    CHECKPOINTS BY THE TIME THIS PARAGRAPH OPENS IT.  READ
+  3430*    THROUGH TO THE LAST RECORD RATHER THAN TRUSTING THE FIRST --
+  3440*    THE FIRST RECORD MAY BE THE OLDEST CHECKPOINT EVER SAVED FOR
+  3450*    SOME EARLIER N, NOT THE MOST RECENT ONE FOR THE N THIS RUN
+  3460*    IS ACTUALLY RESUMING.
+  3470******************************************************************
+  3480 1400-LOAD-CHECKPOINT.
+  3490     MOVE 1 TO BN-RESUME-M
+  3500     MOVE "N" TO BN-CHKPT-FOUND-SW
+  3510     OPEN INPUT CHKPT
+  3520     IF BN-CHKPT-MISSING
+  3530         GO TO 1400-CLOSE-CHKPT
+  3540     END-IF
+  3550     IF NOT BN-CHKPT-OK
+  3560         DISPLAY "BERN100 - CHKPT OPEN FAILED, STATUS = "
+  3570             BN-CHKPT-STATUS
+  3580         GO TO 1400-EXIT
+  3590     END-IF
+  3600 
+  3610     READ CHKPT
+  3620         AT END
+  3630             GO TO 1400-CHECK-FOUND
+  3640     END-READ
+  3650     MOVE "Y" TO BN-CHKPT-FOUND-SW
+  3660     PERFORM UNTIL BN-CHKPT-EOF
+  3670         READ CHKPT
+  3680             AT END
+  3690                 CONTINUE
+  3700         END-READ
+  3710     END-PERFORM
+  3720 
+  3730 1400-CHECK-FOUND.
+  3740     IF NOT BN-CHKPT-FOUND
+  3750         GO TO 1400-CLOSE-CHKPT
+  3760     END-IF
+  3770 
+  3780     IF CK-N-SAVED NOT = N
+  3790         DISPLAY "BERN100 - CHECKPOINT N MISMATCH, "
+  3800             "STARTING FRESH FROM M = 1"
+  3810         GO TO 1400-CLOSE-CHKPT
+  3820     END-IF
+  3830 
+  3840     PERFORM VARYING DISP-INDEX FROM 1 BY 1
+  3850             UNTIL DISP-INDEX > 201
+  3860         MOVE CK-NUM-SAVE(DISP-INDEX) TO NUM(DISP-INDEX)
+  3870     END-PERFORM
+  3880     COMPUTE BN-RESUME-M = CK-M-SAVE + 1
+  3890     DISPLAY "BERN100 - RESUMING FROM CHECKPOINT AT M = "
+  3900         BN-RESUME-M
+  3910 
+  3920 1400-CLOSE-CHKPT.
+  3930     CLOSE CHKPT.
+  3940 1400-EXIT.
+  3950     EXIT.
+  3960 
+  3970******************************************************************
+  3980*    1600-BUILD-PASCAL                                          *
+  3990*    FILLS IN BN-PASCAL, THE PASCAL'S-TRIANGLE LOOKUP TABLE,     *
+  4000*    ONE ROW AT A TIME, SO 2100-BINOM BELOW CAN LOOK A BINOMIAL  *
+  4010*    COEFFICIENT UP INSTEAD OF RECOMPUTING IT FROM SCRATCH ON    *
+  4020*    EVERY CALL.                                                *
+  4030******************************************************************
+  4040 1600-BUILD-PASCAL.
+  4050     PERFORM VARYING BN-PASC-ROW FROM 1 BY 1
+  4060             UNTIL BN-PASC-ROW > 202
+  4070         SET BN-PASCAL-COL(BN-PASC-ROW, 1) TO 1
+  4080         SET BN-PASCAL-COL(BN-PASC-ROW, BN-PASC-ROW) TO 1
+  4090         PERFORM VARYING BN-PASC-COL FROM 2 BY 1
+  4100                 UNTIL BN-PASC-COL > BN-PASC-ROW - 1
+  4110             COMPUTE BN-PASCAL-COL(BN-PASC-ROW, BN-PASC-COL) =
+  4120                 BN-PASCAL-COL(BN-PASC-ROW - 1, BN-PASC-COL - 1)
+  4130                 + BN-PASCAL-COL(BN-PASC-ROW - 1, BN-PASC-COL)
+  4140         END-PERFORM
+  4150     END-PERFORM.
+  4160 1600-EXIT.
+  4170     EXIT.
+  4180 
+  4190******************************************************************
+  4200*    2000-BERNOULLI                                             *
+  4210*    BUILDS UP THE NUM TABLE BY THE BINOMIAL RECURRENCE.        *
+  4220******************************************************************
+  4230 2000-BERNOULLI.
+  4240     IF BN-RESUME-M = 1
+  4250         SET NUM(1) TO 1.0
+  4260     END-IF
+  4270     PERFORM VARYING M FROM BN-RESUME-M BY 1 UNTIL M > N
+  4280         PERFORM VARYING K FROM 0 BY 1 UNTIL K = M
+  4290             COMPUTE N-ARG = M + 1
+  4300             COMPUTE K-ARG = K
+  4310             PERFORM 2100-BINOM THRU 2100-EXIT
+  4320 
+  4330             COMPUTE M-IDX = M + 1
+  4340             COMPUTE K-IDX = K + 1
+  4350 
+  4360*    R * NUM(K-IDX) MUST BE COMPUTED ON ITS OWN -- FOLDING THE
+  4370*    MULTIPLY INTO THE SAME COMPUTE AS THE SUBTRACT BELOW
+  4380*    SILENTLY EVALUATES THE MULTIPLY TERM AS ZERO ON THIS
+  4390*    RUNTIME.
+  4400             COMPUTE BN-TERM = R * NUM(K-IDX)
+  4410             COMPUTE NUM(M-IDX) = NUM(M-IDX) - BN-TERM
+  4420         END-PERFORM
+  4430 
+  4440*    M-IDX ALREADY EQUALS M + 1 -- DIVIDING BY THE FIELD
+  4450*    DIRECTLY RATHER THAN RE-DERIVING (M + 1) INLINE AVOIDS THE
+  4460*    SAME COMPUTE LIMITATION NOTED ABOVE.
+  4470         COMPUTE NUM(M-IDX) = NUM(M-IDX) / M-IDX
+  4480 
+  4490         DIVIDE M BY BN-CKPT-INTERVAL GIVING BN-CKPT-QUOTIENT
+  4500             REMAINDER BN-CKPT-REMAINDER
+  4510         IF BN-CKPT-REMAINDER = 0
+  4520             PERFORM 2400-CHECKPOINT-SAVE THRU 2400-EXIT
+  4530         END-IF
+  4540     END-PERFORM.
+  4550 2000-EXIT.
+  4560     EXIT.
+  4570 
+  4580******************************************************************
+  4590*    2100-BINOM                                                 *
+  4600*    RETURNS N-ARG CHOOSE K-ARG INTO R BY LOOKING IT UP IN THE   *
+  4610*    BN-PASCAL TABLE 1600-BUILD-PASCAL ALREADY FILLED IN.        *
+  4620******************************************************************
+  4630 2100-BINOM.
+  4640     SET R TO
+  4650         BN-PASCAL-COL(N-ARG + 1, K-ARG + 1).
+  4660 2100-EXIT.
+  4670     EXIT.
+  4680 
+  4690******************************************************************
+  4700*    2400-CHECKPOINT-SAVE                                      *
+  4710*    SAVES THE NUMS TABLE AND THE CURRENT M/K POSITION TO THE   *
+  4720*    CHKPT DATASET SO A LARGE-N RUN THAT ABENDS CAN RESTART      *
+  4730*    FROM HERE INSTEAD OF FROM M = 1.                            *
+  4740*    OPENED EXTEND, NOT OUTPUT, SO EVERY CHECKPOINT -- WITHIN
+  4750*    THIS RUN AND ACROSS RUNS -- IS APPENDED RATHER THAN
+  4760*    REPLACING THE ONE BEFORE IT (SAME IDIOM AS 5000-AUDIT-LOG:
+  4770*    A MISSING/EMPTY CHKPT REPORTS STATUS 05 ON THE FIRST
+  4780*    EXTEND RATHER THAN A REAL ERROR, SINCE CHKPT IS OPTIONAL).
+  4790*    1400-LOAD-CHECKPOINT READS THROUGH TO THE LAST RECORD SO
+  4800*    IT PICKS UP THE MOST RECENT CHECKPOINT, NOT THE OLDEST.
+  4810******************************************************************
+  4820 2400-CHECKPOINT-SAVE.
+  4830     MOVE N TO CK-N-SAVED
+  4840     MOVE M TO CK-M-SAVE
+  4850     MOVE K TO CK-K-SAVE
+  4860     PERFORM VARYING DISP-INDEX FROM 1 BY 1
+  4870             UNTIL DISP-INDEX > 201
+  4880         MOVE NUM(DISP-INDEX) TO CK-NUM-SAVE(DISP-INDEX)
+  4890     END-PERFORM
+  4900 
+  4910     OPEN EXTEND CHKPT
+  4920     IF NOT BN-CHKPT-OK AND NOT BN-CHKPT-MISSING
+  4930         DISPLAY "BERN100 - CHKPT OPEN FAILED, STATUS = "
+  4940             BN-CHKPT-STATUS
+  4950         GO TO 2400-EXIT
+  4960     END-IF
+  4970 
+  4980     WRITE CK-RECORD
+  4990     IF NOT BN-CHKPT-OK
+  5000         DISPLAY "BERN100 - CHKPT WRITE FAILED, STATUS = "
+  5010             BN-CHKPT-STATUS
+  5020         GO TO 2400-CLOSE-CHKPT-SAVE
+  5030     END-IF
+  5040 
+  5050 2400-CLOSE-CHKPT-SAVE.
+  5060     CLOSE CHKPT.
+  5070 2400-EXIT.
+  5080     EXIT.
+  5090 
+  5100******************************************************************
+  5110*    2500-EULER-GENOCCHI                                        *
+  5120*    BUILDS THE EUL-NUMS COMPANION TABLE -- THE GENOCCHI NUMBERS,*
+  5130*    G(N), VIA THE STANDARD SCALING RELATION TO THE ALREADY-    *
+  5140*    COMPUTED BERNOULLI NUMBERS, G(N)=2*(1-2**N)*B(N).         *
+  5150*    (AN EARLIER VERSION OF THIS PARAGRAPH RAN THE SAME BINOMIAL *
+  5160*    CONVOLUTION AS 2000-BERNOULLI MINUS THE FINAL DIVIDE, WHICH *
+  5170*    DOES NOT PRODUCE GENOCCHI OR EULER NUMBERS -- G(N) IS NOT   *
+  5180*    A BINOMIAL CONVOLUTION OF ITSELF, IT IS A POINTWISE        *
+  5190*    RESCALE OF B(N), SO 2100-BINOM DOES NOT COME INTO THIS.)    *
+  5200******************************************************************
+  5210 2500-EULER-GENOCCHI.
+  5220     PERFORM VARYING M FROM 0 BY 1 UNTIL M > N
+  5230         COMPUTE M-IDX = M + 1
+  5240 
+  5250*    SPLIT INTO SINGLE-OPERATOR COMPUTES -- SEE 2000-BERNOULLI
+  5260*    FOR WHY A COMPOUND EXPRESSION IN ONE COMPUTE IS NOT TRUSTED
+  5270*    ON THIS RUNTIME.
+  5280         COMPUTE BN-POW2 = 2 ** M
+  5290         COMPUTE BN-TERM = 1 - BN-POW2
+  5300         COMPUTE BN-TERM = BN-TERM * 2
+  5310         COMPUTE EUL-NUM(M-IDX) = BN-TERM * NUM(M-IDX)
+  5320     END-PERFORM.
+  5330 2500-EXIT.
+  5340     EXIT.
+  5350 
+  5360******************************************************************
+  5370*    3000-VALIDATE-RESULTS                                      *
+  5380*    CHECKS EACH COMPUTED B(N), FOR N 0 THROUGH 30, AGAINST THE  *
+  5390*    KNOWN PUBLISHED VALUE IN BN-REF-VALUE.  A SILENT COMP-2     *
+  5400*    ROUNDING DRIFT WOULD OTHERWISE PRINT A WRONG NUMBER WITH    *
+  5410*    NOBODY THE WISER.                                          *
+  5420******************************************************************
+  5430 3000-VALIDATE-RESULTS.
+  5440     MOVE 0 TO BN-MISMATCH-COUNT
+  5450     PERFORM VARYING DISP-INDEX FROM 0 BY 1
+  5460             UNTIL DISP-INDEX > N OR DISP-INDEX > 30
+  5470         COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
+  5480         COMPUTE BN-DIFF =
+  5490             NUM(DISP-INDEX-OFFSET) -
+  5500             BN-REF-VALUE(DISP-INDEX-OFFSET)
+  5510         IF BN-DIFF < 0
+  5520             COMPUTE BN-DIFF = BN-DIFF * -1
+  5530         END-IF
+  5540         IF BN-DIFF > BN-TOLERANCE
+  5550             ADD 1 TO BN-MISMATCH-COUNT
+  5560             DISPLAY "BERN100 - *** MISMATCH AT B["
+  5570                 DISP-INDEX "] EXPECTED "
+  5580                 BN-REF-VALUE(DISP-INDEX-OFFSET)
+  5590                 " GOT " NUM(DISP-INDEX-OFFSET)
+  5600         ELSE
+  5610             DISPLAY "BERN100 - B[" DISP-INDEX "] OK"
+  5620         END-IF
+  5630     END-PERFORM
+  5640     IF BN-MISMATCH-COUNT > 0
+  5650         DISPLAY "BERN100 - SELF-CHECK FAILED, "
+  5660             BN-MISMATCH-COUNT " MISMATCH(ES)"
+  5670*    RC 8 IS DISTINCT FROM 1200-VALIDATE-N'S RC 16 -- A FAILED
+  5680*    SELF-CHECK IS NOT AS SEVERE AS AN OUT-OF-RANGE N (THE RUN
+  5690*    STILL HAS A TABLE TO ARCHIVE), BUT MUST BE JOB-VISIBLE SO
+  5700*    THE BATCH CHAIN CAN STOP INSTEAD OF FEEDING A KNOWN-BAD
+  5710*    TABLE DOWNSTREAM.
+  5720         MOVE 8 TO RETURN-CODE
+  5730     END-IF.
+  5740 3000-EXIT.
+  5750     EXIT.
+  5760 
+  5770******************************************************************
+  5780*    4000-DISPLAY-REPORT                                        *
+  5790*    LISTS B(0) THROUGH B(N) TO SYSOUT.                         *
+  5800******************************************************************
+  5810 4000-DISPLAY-REPORT.
+  5820     PERFORM VARYING DISP-INDEX FROM 0 BY 1
+  5830             UNTIL DISP-INDEX > N
+  5840         COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
+  5850*    ON SIZE ERROR LEAVES BN-RPT-VALUE UNCHANGED, NOT
+  5860*    TRUNCATED -- WITHOUT THE SENTINEL MOVE BELOW, THE DISPLAY
+  5870*    THAT FOLLOWS WOULD SILENTLY REPRINT THE PRIOR INDEX'S
+  5880*    VALUE UNDER THIS INDEX'S LABEL.
+  5890         COMPUTE BN-RPT-VALUE = NUM(DISP-INDEX-OFFSET)
+  5900             ON SIZE ERROR
+  5910                 MOVE 999999999999999999.999999 TO BN-RPT-VALUE
+  5920                 DISPLAY "BERN100 - B[" DISP-INDEX
+  5930                     "] EXCEEDS REPORT FIELD WIDTH, FLAGGED"
+  5940         END-COMPUTE
+  5950         DISPLAY "B[" DISP-INDEX "] = "
+  5960             BN-RPT-VALUE
+  5970     END-PERFORM.
+  5980 4000-EXIT.
+  5990     EXIT.
+  6000 
+  6010******************************************************************
+  6020*    4500-WRITE-OUTPUT-FILE                                     *
+  6030*    ARCHIVES B(0) THROUGH B(N) TO THE NUMOUT DATASET SO THE    *
+  6040*    TABLE SURVIVES THE JOB'S SYSOUT AND FEEDS A DOWNSTREAM     *
+  6050*    JOB.                                                      *
+  6060******************************************************************
+  6070 4500-WRITE-OUTPUT-FILE.
+  6080     OPEN OUTPUT NUMOUT
+  6090     IF NOT BN-NUMOUT-OK
+  6100         DISPLAY "BERN100 - NUMOUT OPEN FAILED, STATUS = "
+  6110             BN-NUMOUT-STATUS
+  6120         GO TO 4500-EXIT
+  6130     END-IF
+  6140 
+  6150*    FD-LEVEL VALUE CLAUSES DO NOT POPULATE THE RECORD AREA ON
+  6160*    THEIR OWN -- THE SPACING FILLERS MUST BE MOVED EXPLICITLY
+  6170*    OR THE RUNTIME REJECTS THE WRITE AS INVALID DATA.
+  6180     MOVE SPACES TO NUMOUT-RECORD
+  6190     PERFORM VARYING DISP-INDEX FROM 0 BY 1
+  6200             UNTIL DISP-INDEX > N
+  6210         COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
+  6220         MOVE DISP-INDEX TO CO-INDEX IN NUMOUT-RECORD
+  6230*    SEE 4000-DISPLAY-REPORT -- ON SIZE ERROR LEAVES CO-VALUE
+  6240*    HOLDING THE PRIOR INDEX'S VALUE, NOT A TRUNCATED ONE, SO
+  6250*    THE SENTINEL IS MOVED IN BEFORE THE RECORD IS ARCHIVED.
+  6260         COMPUTE CO-VALUE IN NUMOUT-RECORD =
+  6270             NUM(DISP-INDEX-OFFSET)
+  6280             ON SIZE ERROR
+  6290                 MOVE 999999999999999999.999999
+  6300                     TO CO-VALUE IN NUMOUT-RECORD
+  6310                 DISPLAY "BERN100 - NUMOUT B[" DISP-INDEX
+  6320                     "] EXCEEDS ARCHIVE FIELD WIDTH, FLAGGED"
+  6330         END-COMPUTE
+  6340         WRITE NUMOUT-RECORD
+  6350         IF NOT BN-NUMOUT-OK
+  6360             DISPLAY "BERN100 - NUMOUT WRITE FAILED, STATUS = "
+  6370                 BN-NUMOUT-STATUS
+  6380             GO TO 4500-CLOSE-NUMOUT
+  6390         END-IF
+  6400     END-PERFORM
+  6410 
+  6420 4500-CLOSE-NUMOUT.
+  6430     CLOSE NUMOUT.
+  6440 4500-EXIT.
+  6450     EXIT.
+  6460 
+  6470******************************************************************
+  6480*    4700-WRITE-LOOKUP-FILE                                    *
+  6490*    REBUILDS NUMVSAM FROM SCRATCH EVERY RUN, SAME B[0]-B[N]    *
+  6500*    TABLE AS NUMOUT BUT KEYED BY INDEX, SO THE BERN200 ONLINE  *
+  6510*    TRANSACTION CAN LOOK UP A SINGLE B[N] WITHOUT READING THE  *
+  6520*    WHOLE SEQUENTIAL ARCHIVE OR RERUNNING THE BATCH JOB.       *
+  6530*    NUMVSAM IS OPTIONAL, THE SAME WAY CHKPT AND AUDITLOG ARE,  *
+  6540*    SINCE A RUN MADE BEFORE THE ONLINE LOOKUP TRANSACTION WAS  *
+  6550*    INSTALLED HAS NO REASON TO FAIL OVER IT.                  *
+  6560******************************************************************
+  6570 4700-WRITE-LOOKUP-FILE.
+  6580     OPEN OUTPUT NUMVSAM
+  6590     IF NOT BN-NUMVSAM-OK AND NOT BN-NUMVSAM-MISSING
+  6600         DISPLAY "BERN100 - NUMVSAM OPEN FAILED, STATUS = "
+  6610             BN-NUMVSAM-STATUS
+  6620         GO TO 4700-EXIT
+  6630     END-IF
+  6640 
+  6650     MOVE SPACES TO NUMVSAM-RECORD
+  6660     PERFORM VARYING DISP-INDEX FROM 0 BY 1
+  6670             UNTIL DISP-INDEX > N
+  6680         COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
+  6690         MOVE DISP-INDEX TO VS-INDEX
+  6700*    SEE 4000-DISPLAY-REPORT -- ON SIZE ERROR LEAVES VS-VALUE
+  6710*    HOLDING THE PRIOR INDEX'S VALUE, NOT A TRUNCATED ONE, SO
+  6720*    THE SENTINEL IS MOVED IN BEFORE THE RECORD IS WRITTEN.
+  6730         COMPUTE VS-VALUE = NUM(DISP-INDEX-OFFSET)
+  6740             ON SIZE ERROR
+  6750                 MOVE 999999999999999999.999999 TO VS-VALUE
+  6760                 DISPLAY "BERN100 - NUMVSAM B[" DISP-INDEX
+  6770                     "] EXCEEDS LOOKUP FIELD WIDTH, FLAGGED"
+  6780         END-COMPUTE
+  6790         WRITE NUMVSAM-RECORD
+  6800         IF NOT BN-NUMVSAM-OK
+  6810             DISPLAY "BERN100 - NUMVSAM WRITE FAILED, STATUS = "
+  6820                 BN-NUMVSAM-STATUS
+  6830             GO TO 4700-CLOSE-NUMVSAM
+  6840         END-IF
+  6850     END-PERFORM
+  6860 
+  6870 4700-CLOSE-NUMVSAM.
+  6880     CLOSE NUMVSAM.
+  6890 4700-EXIT.
+  6900     EXIT.
+  6910 
+  6920******************************************************************
+  6930*    4200-DISPLAY-EULER-REPORT                                  *
+  6940*    LISTS THE EUL-NUMS TABLE TO SYSOUT THE SAME WAY             *
+  6950*    4000-DISPLAY-REPORT LISTS NUM.  ONLY RUN WHEN CC-MODE       *
+  6960*    REQUESTED THE EULER/GENOCCHI TABLE.                        *
+  6970******************************************************************
+  6980 4200-DISPLAY-EULER-REPORT.
+  6990     PERFORM VARYING DISP-INDEX FROM 0 BY 1
+  7000             UNTIL DISP-INDEX > N
+  7010         COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
+  7020*    SEE 4000-DISPLAY-REPORT -- SAME STALE-VALUE-ON-OVERFLOW
+  7030*    RUNTIME BEHAVIOR, SAME SENTINEL FIX.
+  7040         COMPUTE BN-RPT-VALUE = EUL-NUM(DISP-INDEX-OFFSET)
+  7050             ON SIZE ERROR
+  7060                 MOVE 999999999999999999.999999 TO BN-RPT-VALUE
+  7070                 DISPLAY "BERN100 - G[" DISP-INDEX
+  7080                     "] EXCEEDS REPORT FIELD WIDTH, FLAGGED"
+  7090         END-COMPUTE
+  7100         DISPLAY "G[" DISP-INDEX "] = "
+  7110             BN-RPT-VALUE
+  7120     END-PERFORM.
+  7130 4200-EXIT.
+  7140     EXIT.
+  7150 
+  7160******************************************************************
+  7170*    4600-WRITE-EULER-FILE                                      *
+  7180*    ARCHIVES THE EUL-NUMS TABLE TO THE EULOUT DATASET THE SAME  *
+  7190*    WAY 4500-WRITE-OUTPUT-FILE ARCHIVES NUM TO NUMOUT.          *
+  7200******************************************************************
+  7210 4600-WRITE-EULER-FILE.
+  7220     OPEN OUTPUT EULOUT
+  7230     IF NOT BN-EULOUT-OK
+  7240         DISPLAY "BERN100 - EULOUT OPEN FAILED, STATUS = "
+  7250             BN-EULOUT-STATUS
+  7260         GO TO 4600-EXIT
+  7270     END-IF
+  7280 
+  7290*    SEE 4500-WRITE-OUTPUT-FILE -- THE SPACING FILLERS NEED AN
+  7300*    EXPLICIT MOVE, THE FD-LEVEL VALUE CLAUSE ALONE IS NOT
+  7310*    ENOUGH TO SATISFY THE RUNTIME'S WRITE VALIDATION.
+  7320     MOVE SPACES TO EULOUT-RECORD
+  7330     PERFORM VARYING DISP-INDEX FROM 0 BY 1
+  7340             UNTIL DISP-INDEX > N
+  7350         COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
+  7360         MOVE DISP-INDEX TO CO-INDEX IN EULOUT-RECORD
+  7370*    SEE 4500-WRITE-OUTPUT-FILE -- SAME STALE-VALUE-ON-OVERFLOW
+  7380*    RUNTIME BEHAVIOR, SAME SENTINEL FIX.
+  7390         COMPUTE CO-VALUE IN EULOUT-RECORD =
+  7400             EUL-NUM(DISP-INDEX-OFFSET)
+  7410             ON SIZE ERROR
+  7420                 MOVE 999999999999999999.999999
+  7430                     TO CO-VALUE IN EULOUT-RECORD
+  7440                 DISPLAY "BERN100 - EULOUT G[" DISP-INDEX
+  7450                     "] EXCEEDS ARCHIVE FIELD WIDTH, FLAGGED"
+  7460         END-COMPUTE
+  7470         WRITE EULOUT-RECORD
+  7480         IF NOT BN-EULOUT-OK
+  7490             DISPLAY "BERN100 - EULOUT WRITE FAILED, STATUS = "
+  7500                 BN-EULOUT-STATUS
+  7510             GO TO 4600-CLOSE-EULOUT
+  7520         END-IF
+  7530     END-PERFORM
+  7540 
+  7550 4600-CLOSE-EULOUT.
+  7560     CLOSE EULOUT.
+  7570 4600-EXIT.
+  7580     EXIT.
+  7590 
+  7600******************************************************************
+  7610*    5000-AUDIT-LOG                                            *
+  7620*    APPENDS ONE RECORD TO THE AUDIT LOG FOR THIS RUN -- WHEN   *
+  7630*    IT RAN, WHO SUBMITTED IT, N AND MODE, AND A CONTROL TOTAL  *
+  7640*    OVER NUM SO THE RUN IS TRACEABLE WITHOUT KEEPING THE FULL  *
+  7650*    TABLE.  THE LOG IS OPENED EXTEND SO EVERY RUN ADDS TO IT   *
+  7660*    RATHER THAN REPLACING IT; IF IT DOES NOT EXIST YET, EXTEND *
+  7670*    FAILS WITH "FILE NOT FOUND" AND OUTPUT CREATES IT INSTEAD. *
+  7680******************************************************************
+  7690 5000-AUDIT-LOG.
+  7700     MOVE 0.0 TO BN-CHECKSUM
+  7710     MOVE 0.0 TO BN-CHECKSUM-2
+  7720     PERFORM VARYING DISP-INDEX FROM 0 BY 1
+  7730             UNTIL DISP-INDEX > N
+  7740         COMPUTE DISP-INDEX-OFFSET = DISP-INDEX + 1
+  7750         ADD NUM(DISP-INDEX-OFFSET) TO BN-CHECKSUM
+  7760         IF BN-MODE-EUL-REQUESTED
+  7770             ADD EUL-NUM(DISP-INDEX-OFFSET) TO BN-CHECKSUM-2
+  7780         END-IF
+  7790     END-PERFORM
+  7800 
+  7810*    A MISSING AUDITLOG IS CREATED BY THE EXTEND ITSELF (REPORTED
+  7820*    AS STATUS 05, NOT A FAILURE) SINCE AUDITLOG IS OPTIONAL --
+  7830*    ONLY A STATUS OUTSIDE "OK" OR "MISSING" IS A REAL OPEN ERROR.
+  7840     OPEN EXTEND AUDITLOG
+  7850     IF NOT BN-AUDIT-OK AND NOT BN-AUDIT-MISSING
+  7860         DISPLAY "BERN100 - AUDITLOG OPEN FAILED, STATUS = "
+  7870             BN-AUDIT-STATUS
+  7880         GO TO 5000-EXIT
+  7890     END-IF
+  7900 
+  7910     MOVE SPACES TO AUDIT-RECORD
+  7920     ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD
+  7930     ACCEPT AU-RUN-TIME FROM TIME
+  7940     MOVE BN-SUBMITTER TO AU-SUBMITTER
+  7950     MOVE N TO AU-N
+  7960     MOVE BN-MODE TO AU-MODE
+  7970*    AU-CHECKSUM IS THE SAME WIDTH AS CO-VALUE, BUT BN-CHECKSUM
+  7980*    IS A SUM OVER THE WHOLE NUM TABLE AND CAN STILL OUTGROW
+  7990*    IT ON A LARGE-N RUN -- COMPUTE WITH ON SIZE ERROR SO AN
+  8000*    OVERFLOW IS FLAGGED INSTEAD OF SILENTLY WRAPPING.
+  8010     COMPUTE AU-CHECKSUM = BN-CHECKSUM
+  8020         ON SIZE ERROR
+  8030             MOVE 999999999999999999.999999 TO AU-CHECKSUM
+  8040             DISPLAY "BERN100 - AUDIT CHECKSUM EXCEEDS FIELD "
+  8050                 "WIDTH, FLAGGED"
+  8060     END-COMPUTE
+  8070*    AU-CHECKSUM-2 COVERS EUL-NUM INSTEAD OF NUM, SO A MODE E
+  8080*    RUN'S GENOCCHI TABLE IS AUDITED TOO -- OTHERWISE DRIFT
+  8090*    CONFINED TO EUL-NUM WOULD NEVER SHOW UP IN THE LOG.  LEFT
+  8100*    AT ZERO ON A MODE B RUN, WHICH NEVER BUILDS EUL-NUMS.
+  8110     IF BN-MODE-EUL-REQUESTED
+  8120         COMPUTE AU-CHECKSUM-2 = BN-CHECKSUM-2
+  8130             ON SIZE ERROR
+  8140                 MOVE 999999999999999999.999999 TO AU-CHECKSUM-2
+  8150                 DISPLAY "BERN100 - AUDIT CHECKSUM-2 EXCEEDS "
+  8160                     "FIELD WIDTH, FLAGGED"
+  8170         END-COMPUTE
+  8180     END-IF
+  8190     WRITE AUDIT-RECORD
+  8200     IF NOT BN-AUDIT-OK
+  8210         DISPLAY "BERN100 - AUDITLOG WRITE FAILED, STATUS = "
+  8220             BN-AUDIT-STATUS
+  8230     END-IF
+  8240 
+  8250     CLOSE AUDITLOG.
+  8260 5000-EXIT.
+  8270     EXIT.
+  8280 
+  8290******************************************************************
+  8300*    9999-EXIT - COMMON PROGRAM TERMINATION POINT.              *
+  8310******************************************************************
+  8320 9999-EXIT.
+  8330     STOP RUN.
