@@ -0,0 +1,188 @@
+   100******************************************************************
+   110*                                                                *
+   120*    BERN200 - ONLINE BERNOULLI NUMBER LOOKUP TRANSACTION        *
+   130*                                                                *
+   140*    PSEUDO-CONVERSATIONAL CICS TRANSACTION (TRANID BN20) THAT   *
+   150*    LETS A USER KEY IN AN INDEX AND GET BACK THAT ONE B[N] FROM *
+   160*    THE MOST RECENT BERN100 RUN'S NUMVSAM FILE, WITHOUT         *
+   170*    RERUNNING THE BATCH JOB OR READING THE FULL NUMOUT/SYSOUT   *
+   180*    LISTING.  SCREEN LAYOUT IS THE BERNMAP MAP IN THE BERNSET   *
+   190*    MAPSET (src/bms/BERNSET.bms).                               *
+   200*                                                                *
+   210******************************************************************
+   220 IDENTIFICATION DIVISION.
+   230 PROGRAM-ID.     BERN200.
+   240 AUTHOR.         H-LARSSON-WILHELMSSON.
+   250 INSTALLATION.   ACTUARIAL-SYSTEMS.
+   260 DATE-WRITTEN.   08/08/2026.
+   270 DATE-COMPILED.
+   280 
+   290******************************************************************
+   300*  MODIFICATION HISTORY                                        *
+   310*  DATE        BY   DESCRIPTION                                 *
+   320*  ----------  ---  ----------------------------------------   *
+   330*  08/08/2026  HLW  ORIGINAL VERSION.                           *
+   340******************************************************************
+   350 
+   360 ENVIRONMENT DIVISION.
+   370 
+   380 DATA DIVISION.
+   390 WORKING-STORAGE SECTION.
+   400*    COMMAREA PASSED BACK TO THIS TASK ON RETURN -- ITS ONLY JOB
+   410*    IS TO MAKE EIBCALEN NONZERO ON REENTRY SO 0000-MAINLINE CAN
+   420*    TELL A FRESH TASK START FROM A USER KEYSTROKE COMING BACK IN.
+   430 01  WS-COMMAREA           PIC X(01).
+   440 
+   450*    NUMVSAM RECORD LAYOUT, READ DIRECTLY BY KEY -- SAME SHAPE
+   460*    BERN100'S 4700-WRITE-LOOKUP-FILE WRITES, SEE CPCOEF.
+   470 01  NUMVSAM-REC.
+   480     02  VS-INDEX            PIC 9(04).
+   490     02  FILLER              PIC X(02).
+   500     02  VS-VALUE            PIC S9(18)V9(06)
+   510                             SIGN LEADING SEPARATE.
+   520     02  FILLER              PIC X(10).
+   530 
+   540*    REPORT-SHAPED COPY OF VS-VALUE FOR DISPLAY ON THE MAP --
+   550*    SIGN LEADING SEPARATE UNEDITED FIELDS DO NOT DISPLAY WELL
+   560*    UNDER A MAP OUTPUT FIELD, SO THIS IS MOVED THROUGH AN EDITED
+   570*    PICTURE BEFORE BEING PLACED INTO VALUEOUTO.
+   580 01  WS-VALUE-EDIT          PIC -9(18).9(06).
+   590 
+   600*    INDEX KEYED IN ON THE MAP.
+   610 01  WS-INDEX               PIC S9(04) USAGE BINARY VALUE 0.
+   620 
+   630 01  WS-FOUND-SW            PIC X(01) VALUE "N".
+   640     88  WS-FOUND                    VALUE "Y".
+   650 
+   660 01  WS-RESP                PIC S9(08) USAGE BINARY VALUE 0.
+   670 
+   680*    STANDARD CICS-SUPPLIED COPYBOOKS -- ATTENTION-ID VALUES AND
+   690*    BMS ATTRIBUTE-BYTE CONSTANTS.
+   700     COPY DFHAID.
+   710     COPY DFHBMSCA.
+   720 
+   730*    SYMBOLIC MAP FOR BERNMAP, MAPSET BERNSET.
+   740     COPY BERNMAP.
+   750 
+   760 PROCEDURE DIVISION.
+   770 
+   780 0000-MAINLINE.
+   790     IF EIBCALEN = 0
+   800         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+   810     ELSE
+   820         PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+   830     END-IF
+   840     GO TO 9999-EXIT.
+   850 
+   860******************************************************************
+   870*    1000-SEND-INITIAL-MAP                                      *
+   880*    FIRST ENTRY INTO BN20 (EIBCALEN = 0) -- SEND A BLANK MAP    *
+   890*    AND RETURN, PASSING BACK A COMMAREA SO THE NEXT ENTRY (THE  *
+   900*    USER'S KEYSTROKE) TAKES THE REENTRY BRANCH INSTEAD OF       *
+   910*    RESENDING THE BLANK MAP.                                    *
+   920******************************************************************
+   930 1000-SEND-INITIAL-MAP.
+   940     MOVE SPACES TO MSGOUTO
+   950     MOVE SPACES TO VALUEOUTO
+   960     EXEC CICS SEND MAP('BERNMAP')
+   970         MAPSET('BERNSET')
+   980         ERASE
+   990     END-EXEC
+  1000     EXEC CICS RETURN TRANSID('BN20')
+  1010         COMMAREA(WS-COMMAREA)
+  1020         LENGTH(1)
+  1030     END-EXEC.
+  1040 1000-EXIT.
+  1050     EXIT.
+  1060 
+  1070******************************************************************
+  1080*    2000-PROCESS-REQUEST                                       *
+  1090*    REENTRY (EIBCALEN > 0) -- THE USER PRESSED AN AID KEY ON    *
+  1100*    THE MAP SENT BY 1000-SEND-INITIAL-MAP OR BY A PRIOR PASS    *
+  1110*    THROUGH THIS PARAGRAPH.  PF3 ENDS THE CONVERSATION; ENTER   *
+  1120*    LOOKS UP THE KEYED INDEX AND RE-SENDS THE MAP WITH THE      *
+  1130*    RESULT FILLED IN.                                           *
+  1140******************************************************************
+  1150 2000-PROCESS-REQUEST.
+  1160     IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+  1170         EXEC CICS SEND TEXT
+  1180             FROM('BERN200 - LOOKUP ENDED')
+  1190             LENGTH(22)
+  1200             ERASE
+  1210             FREEKB
+  1220         END-EXEC
+  1230         EXEC CICS RETURN
+  1240         END-EXEC
+  1250     END-IF
+  1260 
+  1270     EXEC CICS RECEIVE MAP('BERNMAP')
+  1280         MAPSET('BERNSET')
+  1290         INTO(BERNMAPI)
+  1300         RESP(WS-RESP)
+  1310     END-EXEC
+  1320 
+  1330     MOVE SPACES TO MSGOUTO
+  1340     MOVE SPACES TO VALUEOUTO
+  1350     IF WS-RESP NOT = DFHRESP(NORMAL)
+  1360         MOVE "MAP RECEIVE FAILED, RE-KEY INDEX" TO MSGOUTO
+  1370     ELSE
+  1380         IF INDEXINL = 0
+  1390             MOVE "ENTER AN INDEX" TO MSGOUTO
+  1400         ELSE
+  1410             MOVE INDEXINI TO WS-INDEX
+  1420             PERFORM 2100-LOOKUP-INDEX THRU 2100-EXIT
+  1430         END-IF
+  1440     END-IF
+  1450 
+  1460     EXEC CICS SEND MAP('BERNMAP')
+  1470         MAPSET('BERNSET')
+  1480         DATAONLY
+  1490         CURSOR
+  1500     END-EXEC
+  1510     EXEC CICS RETURN TRANSID('BN20')
+  1520         COMMAREA(WS-COMMAREA)
+  1530         LENGTH(1)
+  1540     END-EXEC.
+  1550 2000-EXIT.
+  1560     EXIT.
+  1570 
+  1580******************************************************************
+  1590*    2100-LOOKUP-INDEX                                           *
+  1600*    READS NUMVSAM BY KEY FOR WS-INDEX AND FORMATS THE RESULT    *
+  1610*    (OR A NOT-FOUND MESSAGE) INTO THE OUTPUT MAP FIELDS.        *
+  1620******************************************************************
+  1630 2100-LOOKUP-INDEX.
+  1640     IF WS-INDEX < 0 OR WS-INDEX > 200
+  1650         MOVE "INDEX OUT OF RANGE, 0 TO 200" TO MSGOUTO
+  1660         GO TO 2100-EXIT
+  1670     END-IF
+  1680 
+  1690     MOVE WS-INDEX TO VS-INDEX
+  1700     MOVE "N" TO WS-FOUND-SW
+  1710     EXEC CICS READ DATASET('NUMVSAM')
+  1720         INTO(NUMVSAM-REC)
+  1730         RIDFLD(VS-INDEX)
+  1740         KEYLENGTH(4)
+  1750         RESP(WS-RESP)
+  1760     END-EXEC
+  1770 
+  1780     IF WS-RESP = DFHRESP(NORMAL)
+  1790         MOVE "Y" TO WS-FOUND-SW
+  1800     END-IF
+  1810 
+  1820     IF NOT WS-FOUND
+  1830         MOVE "NO BERN100 RUN HAS COMPUTED THAT INDEX" TO MSGOUTO
+  1840         GO TO 2100-EXIT
+  1850     END-IF
+  1860 
+  1870     MOVE VS-VALUE TO WS-VALUE-EDIT
+  1880     MOVE WS-VALUE-EDIT TO VALUEOUTO
+  1890     MOVE "OK" TO MSGOUTO.
+  1900 2100-EXIT.
+  1910     EXIT.
+  1920 
+  1930******************************************************************
+  1940*    9999-EXIT - COMMON PROGRAM TERMINATION POINT.              *
+  1950******************************************************************
+  1960 9999-EXIT.
+  1970     GOBACK.
