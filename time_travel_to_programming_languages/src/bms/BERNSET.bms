@@ -0,0 +1,55 @@
+      ******************************************************************
+      *                                                                *
+      *  BERNSET  -  BMS MAPSET FOR THE BERN200 ONLINE LOOKUP SCREEN   *
+      *                                                                *
+      *  ONE MAP, BERNMAP -- KEY IN AN INDEX, GET BACK THAT ONE B[N]   *
+      *  FROM THE MOST RECENT BERN100 RUN WITHOUT RERUNNING THE BATCH  *
+      *  JOB OR READING THE FULL NUMOUT/SYSOUT LISTING.  ASSEMBLED     *
+      *  WITH DFHMSD/DFHMDI/DFHMDF, NOT COMPILED BY COBOL -- ASSEMBLE  *
+      *  AND LINK-EDIT INTO THE CICS LOAD LIBRARY THAT BERN200'S PPT   *
+      *  ENTRY POINTS AT, AND COPY THE DSECT-GENERATED SYMBOLIC MAP    *
+      *  (BERNMAP.cpy) INTO BERN200 VIA EXEC CICS.                     *
+      *                                                                *
+      ******************************************************************
+      ***********************************************************
+BERNSET  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+BERNMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='BERN200 - BERNOULLI LOOKUP'
+*
+         DFHMDF POS=(3,1),                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='ENTER INDEX (0-200):'
+INDEXIN  DFHMDF POS=(3,22),                                            X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               LENGTH=4
+*
+         DFHMDF POS=(5,1),                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='B[N] VALUE          :'
+VALUEOUT DFHMDF POS=(5,24),                                            X
+               ATTRB=(ASKIP,NORM),                                    X
+               LENGTH=26
+*
+         DFHMDF POS=(7,1),                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='MESSAGE              :'
+MSGOUT   DFHMDF POS=(7,24),                                            X
+               ATTRB=(ASKIP,BRT),                                     X
+               LENGTH=50
+*
+         DFHMDF POS=(24,1),                                            X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='PF3=EXIT  ENTER=LOOKUP'
+*
+         DFHMSD TYPE=FINAL
