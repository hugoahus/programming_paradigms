@@ -0,0 +1,24 @@
+   100******************************************************************
+   110*    BERNMAP   -  SYMBOLIC MAP FOR THE BERN200 LOOKUP SCREEN     *
+   120*                                                                *
+   130*    HAND-MAINTAINED TO MATCH THE FIELD ORDER/LENGTHS IN THE     *
+   140*    BERNSET BMS MAPSET (src/bms/BERNSET.bms) -- WHEN THE REAL   *
+   150*    ASSEMBLER GENERATES THIS COPYBOOK FROM THE DFHMDF MACROS,   *
+   160*    REPLACE THIS FILE WITH ITS OUTPUT RATHER THAN HAND-EDITING  *
+   170*    BOTH IN PARALLEL.                                           *
+   180******************************************************************
+   190 01  BERNMAPI.
+   200     02  FILLER              PIC X(12).
+   210     02  INDEXINL            PIC S9(04) COMP.
+   220     02  INDEXINF            PIC X(01).
+   230     02  FILLER REDEFINES INDEXINF.
+   240         03  INDEXINA        PIC X(01).
+   250     02  INDEXINI            PIC X(04).
+   260 01  BERNMAPO.
+   270     02  FILLER              PIC X(12).
+   280     02  FILLER              PIC X(03).
+   290     02  FILLER              PIC X(01).
+   300     02  VALUEOUTO           PIC X(26).
+   310     02  FILLER              PIC X(03).
+   320     02  FILLER              PIC X(01).
+   330     02  MSGOUTO             PIC X(50).
