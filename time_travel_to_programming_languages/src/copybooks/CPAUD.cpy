@@ -0,0 +1,34 @@
+   100******************************************************************
+   110*    CPAUD     -  BERNOULLI RUN AUDIT LOG RECORD                *
+   120*                                                                *
+   130*    ONE RECORD PER RUN, APPENDED TO THE AUDIT LOG DATASET SO   *
+   140*    EVERY EXECUTION OF BERN100 IS TRACEABLE -- WHEN IT RAN,    *
+   150*    WHO/WHAT SUBMITTED IT, WHAT N AND MODE IT RAN WITH, AND A  *
+   160*    CONTROL TOTAL OVER THE RESULTING COEFFICIENT TABLE SO A    *
+   170*    LATER RUN WITH THE SAME N CAN BE SPOT-CHECKED AGAINST IT.  *
+   180******************************************************************
+   190*    AU-CHECKSUM IS WIDENED TO MATCH CO-VALUE IN CPCOEF -- A SUM
+   200*    OVER THE WHOLE NUM TABLE CAN EXCEED 8 INTEGER DIGITS ON A
+   210*    LARGE-N RUN, AND THE CALLING PROGRAM'S COMPUTE INTO THIS
+   220*    FIELD CHECKS FOR SIZE ERROR SINCE EVEN THIS WIDTH IS NOT
+   230*    ENOUGH FOR EVERY N THE TABLE SUPPORTS.  AU-CHECKSUM-2 IS THE
+   231*    SAME SHAPE, COVERING EUL-NUMS INSTEAD OF NUM -- IT IS ONLY
+   232*    POPULATED ON A MODE E RUN; IT STAYS ZERO ON A MODE B RUN,
+   233*    WHICH NEVER BUILDS A EUL-NUMS TABLE TO CHECKSUM.
+   240 01  AUDIT-RECORD.
+   250     02  AU-RUN-DATE         PIC X(08).
+   260     02  FILLER              PIC X(02) VALUE SPACES.
+   270     02  AU-RUN-TIME         PIC X(06).
+   280     02  FILLER              PIC X(02) VALUE SPACES.
+   290     02  AU-SUBMITTER        PIC X(08).
+   300     02  FILLER              PIC X(02) VALUE SPACES.
+   310     02  AU-N                PIC 9(04).
+   320     02  FILLER              PIC X(02) VALUE SPACES.
+   330     02  AU-MODE             PIC X(01).
+   340     02  FILLER              PIC X(02) VALUE SPACES.
+   350     02  AU-CHECKSUM         PIC S9(18)V9(06)
+   360                             SIGN LEADING SEPARATE.
+   365     02  FILLER              PIC X(02) VALUE SPACES.
+   366     02  AU-CHECKSUM-2       PIC S9(18)V9(06)
+   367                             SIGN LEADING SEPARATE.
+   370     02  FILLER              PIC X(10) VALUE SPACES.
