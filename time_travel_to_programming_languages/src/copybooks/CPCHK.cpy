@@ -0,0 +1,13 @@
+   100******************************************************************
+   110*    CPCHK     -  BERNOULLI RESTART/CHECKPOINT RECORD           *
+   120*                                                                *
+   130*    SNAPSHOT OF THE NUMS TABLE PLUS THE M POSITION REACHED SO  *
+   140*    FAR, WRITTEN PERIODICALLY BY BERN100 SO A LARGE-N RUN THAT *
+   150*    ABENDS PARTWAY THROUGH CAN RESTART FROM THE LAST CHECKPOINT*
+   160*    INSTEAD OF FROM M = 1.                                     *
+   170******************************************************************
+   180 01  CK-RECORD.
+   190     02  CK-N-SAVED          PIC S9(09) USAGE BINARY.
+   200     02  CK-M-SAVE           PIC S9(09) USAGE BINARY.
+   210     02  CK-K-SAVE           PIC S9(09) USAGE BINARY.
+   220     02  CK-NUM-SAVE         COMP-2 OCCURS 201 TIMES.
