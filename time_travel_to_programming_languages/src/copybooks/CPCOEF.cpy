@@ -0,0 +1,21 @@
+   100******************************************************************
+   110*    CPCOEF    -  COEFFICIENT TABLE OUTPUT RECORD               *
+   120*                                                                *
+   130*    FIXED-WIDTH SEQUENTIAL RECORD USED TO ARCHIVE A SINGLE      *
+   140*    TERM OF A COEFFICIENT TABLE (BERNOULLI, EULER, GENOCCHI)    *
+   150*    SO THE TABLE SURVIVES PAST THE JOB'S SYSOUT LISTING AND     *
+   160*    CAN FEED A DOWNSTREAM JOB.                                  *
+   170*                                                                *
+   180*    CALLING PROGRAM MUST COPY THIS REPLACING THE RECORD NAME    *
+   190*    ==COEF-OUT-RECORD== WITH THE FD-SPECIFIC RECORD NAME.       *
+   200******************************************************************
+   210*    CO-VALUE IS WIDENED TO 18 INTEGER DIGITS SO ARCHIVED TERMS
+   220*    WELL PAST B(20) STILL FIT; THE CALLING PROGRAM'S COMPUTE
+   230*    INTO THIS FIELD CHECKS FOR SIZE ERROR SINCE EVEN THAT WIDTH
+   240*    IS NOT ENOUGH FOR EVERY N THE TABLE NOW SUPPORTS.
+   250 01  COEF-OUT-RECORD.
+   260     02  CO-INDEX            PIC 9(04).
+   270     02  FILLER              PIC X(02) VALUE SPACES.
+   280     02  CO-VALUE            PIC S9(18)V9(06)
+   290                             SIGN LEADING SEPARATE.
+   300     02  FILLER              PIC X(10) VALUE SPACES.
