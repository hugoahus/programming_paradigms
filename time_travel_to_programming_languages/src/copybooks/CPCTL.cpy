@@ -0,0 +1,16 @@
+   100******************************************************************
+   110*    CPCTL     -  RUN-TIME CONTROL CARD                         *
+   120*                                                                *
+   130*    ONE 80-COLUMN CARD IMAGE TELLING BERN100 HOW MANY TERMS    *
+   140*    TO CARRY THE COEFFICIENT TABLE OUT TO, SO N NO LONGER HAS  *
+   150*    TO BE RECOMPILED INTO THE PROGRAM FOR EACH RUN.  CC-MODE   *
+   160*    PICKS THE TABLE(S) TO PRODUCE: "B" = BERNOULLI ONLY        *
+   170*    (DEFAULT), "E" = BERNOULLI PLUS THE EULER/GENOCCHI TABLE.  *
+   180*    CC-SUBMITTER IDENTIFIES WHO/WHAT SUBMITTED THE RUN FOR THE *
+   190*    AUDIT LOG; BLANK DEFAULTS TO "UNKNOWN".                    *
+   200******************************************************************
+   210 01  CONTROL-CARD.
+   220     02  CC-N                PIC 9(04).
+   230     02  CC-MODE             PIC X(01).
+   240     02  CC-SUBMITTER        PIC X(08).
+   250     02  FILLER              PIC X(67).
